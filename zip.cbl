@@ -5,30 +5,753 @@ ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
    SPECIAL-NAMES.
        CALL-CONVENTION IS STDCALL.
+INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CONTROL-FILE ASSIGN TO "PARMFILE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+        SELECT ZIPLOG-FILE ASSIGN TO "ZIPLOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ZIPLOG-FILE-STATUS.
+
+        SELECT CHECKPOINT-FILE ASSIGN TO "ZIPCKPT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CKPT-FOLDER-PATH
+            FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+        SELECT CHECKSUM-FILE ASSIGN TO "ZIPCKSUM"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CHECKSUM-FILE-STATUS.
+
+        SELECT PURGE-FILE ASSIGN TO "ZIPPURGE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PURGE-FILE-STATUS.
+
+        SELECT PURGE-LIST-FILE ASSIGN TO "ZIPPURGELIST"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PURGE-LIST-STATUS.
+
+        SELECT SUMMARY-FILE ASSIGN TO "ZIPSUMMARY"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+        SELECT FILE-SIZE-FILE ASSIGN TO "ZIPFILESIZE"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FILE-SIZE-FILE-STATUS.
+
+        SELECT ALERT-FILE ASSIGN TO "ZIPALERT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ALERT-FILE-STATUS.
+
+        SELECT ARCHIVE-NAME-FILE ASSIGN TO "ZIPARCHNAME"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ARCHIVE-NAME-FILE-STATUS.
+
+        SELECT DEST-DIR-FILE ASSIGN TO "ZIPDESTDIR"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-DEST-DIR-FILE-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-FILE.
+01  CONTROL-RECORD.
+    05 CF-FOLDER-PATH     PIC X(100).
+    05 CF-ZIP-FILE        PIC X(100).
+    05 CF-RETENTION-DAYS  PIC 9(4).
+
+FD  ZIPLOG-FILE.
+01  LOG-RECORD.
+    05 LOG-TIMESTAMP     PIC X(14).
+    05 LOG-SEP1          PIC X VALUE SPACE.
+    05 LOG-FOLDER-PATH   PIC X(100).
+    05 LOG-SEP2          PIC X VALUE SPACE.
+    05 LOG-ZIP-FILE      PIC X(100).
+    05 LOG-SEP3          PIC X VALUE SPACE.
+    05 LOG-ZIP-RC        PIC ----9.
+    05 LOG-SEP4          PIC X VALUE SPACE.
+    05 LOG-MOVE-RC       PIC ----9.
+    05 LOG-SEP5          PIC X VALUE SPACE.
+    05 LOG-ELAPSED-SECS  PIC ZZZZZZ9.
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05 CKPT-FOLDER-PATH  PIC X(100).
+    05 CKPT-ZIP-FILE     PIC X(100).
+    05 CKPT-DONE-FLAG    PIC X.
+    05 CKPT-RUN-DATE     PIC 9(8).
+
+FD  CHECKSUM-FILE.
+01  CHECKSUM-RECORD PIC X(32).
+
+FD  PURGE-FILE.
+01  PURGE-RECORD.
+    05 PURGE-TIMESTAMP   PIC X(14).
+    05 PURGE-SEP1        PIC X VALUE SPACE.
+    05 PURGE-FILE-PATH   PIC X(200).
+
+FD  PURGE-LIST-FILE.
+01  PURGE-LIST-RECORD PIC X(200).
+
+FD  SUMMARY-FILE.
+01  SUMMARY-RECORD.
+    05 SUM-TIMESTAMP      PIC X(14).
+    05 SUM-SEP1           PIC X VALUE SPACE.
+    05 SUM-ATTEMPTED      PIC ZZZZ9.
+    05 SUM-SEP2           PIC X VALUE SPACE.
+    05 SUM-SUCCESS        PIC ZZZZ9.
+    05 SUM-SEP3           PIC X VALUE SPACE.
+    05 SUM-FAILED         PIC ZZZZ9.
+    05 SUM-SEP4           PIC X VALUE SPACE.
+    05 SUM-FAILED-ZIP     PIC ZZZZ9.
+    05 SUM-SEP5           PIC X VALUE SPACE.
+    05 SUM-FAILED-MOVE    PIC ZZZZ9.
+    05 SUM-SEP6           PIC X VALUE SPACE.
+    05 SUM-TOTAL-BYTES    PIC Z(14)9.
+
+FD  FILE-SIZE-FILE.
+01  FILE-SIZE-RECORD PIC X(20).
+
+FD  ALERT-FILE.
+01  ALERT-RECORD.
+    05 ALERT-TIMESTAMP    PIC X(14).
+    05 ALERT-SEP1         PIC X VALUE SPACE.
+    05 ALERT-FOLDER-PATH  PIC X(100).
+    05 ALERT-SEP2         PIC X VALUE SPACE.
+    05 ALERT-STEP         PIC X(10).
+    05 ALERT-SEP3         PIC X VALUE SPACE.
+    05 ALERT-RC           PIC ----9.
+
+FD  ARCHIVE-NAME-FILE.
+01  ARCHIVE-NAME-RECORD PIC X(100).
+
+FD  DEST-DIR-FILE.
+01  DEST-DIR-RECORD PIC X(100).
+
 WORKING-STORAGE SECTION.
 01 FOLDER-PATH PIC X(100) VALUE "/path/to/source/folder".
 01 ZIP-FILE PIC X(100) VALUE "/path/to/destination/folder/archive.zip".
-01 COMMAND PIC X(200).
+01 COMMAND PIC X(480).
+01 WS-ENV-HOLD PIC X(200) VALUE SPACES.
+01 WS-CONTROL-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-EOF-SWITCH PIC X VALUE "N".
+    88 WS-EOF VALUE "Y".
+01 WS-FOLDERS-ATTEMPTED PIC 9(5) VALUE 0.
+01 WS-FOLDERS-SUCCESS PIC 9(5) VALUE 0.
+01 WS-FOLDERS-FAILED PIC 9(5) VALUE 0.
+01 WS-FOLDERS-FAILED-ZIP PIC 9(5) VALUE 0.
+01 WS-FOLDERS-FAILED-MOVE PIC 9(5) VALUE 0.
+01 WS-TOTAL-BYTES-ARCHIVED PIC 9(15) VALUE 0.
+01 WS-FILE-SIZE-PATH PIC X(200) VALUE "ZIPFILESIZE".
+01 WS-FILE-SIZE PIC 9(15) VALUE 0.
+01 WS-SUMMARY-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-FILE-SIZE-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-ALERT-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-ALERT-STEP PIC X(10) VALUE SPACES.
+01 WS-ALERT-RC PIC S9(9) VALUE 0.
+01 WS-ARCHIVE-NAME-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-ARCHIVE-NAME-PATH PIC X(200) VALUE "ZIPARCHNAME".
+01 WS-RENAME-SWITCH PIC X VALUE "Y".
+    88 WS-RENAME-OK VALUE "Y".
+    88 WS-RENAME-FAILED VALUE "N".
+01 WS-DEST-DIR-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-DEST-DIR-PATH PIC X(200) VALUE "ZIPDESTDIR".
+01 WS-DEST-DIR PIC X(100) VALUE SPACES.
+01 WS-STAGING-ZIP-FILE PIC X(105) VALUE SPACES.
+01 WS-TIMESTAMP-SUFFIX PIC X(14).
+01 WS-ZIPLOG-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-ZIP-RC PIC S9(9) VALUE 0.
+01 WS-MOVE-RC PIC S9(9) VALUE 0.
+01 WS-CURRENT-DATE PIC 9(8).
+01 WS-RUN-DATE PIC 9(8) VALUE 0.
+01 WS-CURRENT-TIME.
+    05 WS-TIME-HH PIC 99.
+    05 WS-TIME-MM PIC 99.
+    05 WS-TIME-SS PIC 99.
+    05 WS-TIME-HS PIC 99.
+01 WS-START-SECS PIC 9(7).
+01 WS-END-SECS PIC 9(7).
+01 WS-ELAPSED-SECS PIC 9(7).
+01 WS-VALIDATION-SWITCH PIC X VALUE "Y".
+    88 WS-VALIDATION-OK VALUE "Y".
+    88 WS-VALIDATION-FAILED VALUE "N".
+01 WS-MIN-FREE-BYTES PIC 9(10) VALUE 1048576.
+01 WS-CHECKPOINT-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-ALREADY-DONE-SWITCH PIC X VALUE "N".
+    88 WS-ALREADY-DONE VALUE "Y".
+01 WS-CHECKSUM-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-CHECKSUM-FILE-PATH PIC X(200) VALUE "ZIPCKSUM".
+01 WS-CHECKSUM-BEFORE PIC X(32) VALUE SPACES.
+01 WS-CHECKSUM-AFTER PIC X(32) VALUE SPACES.
+01 WS-CHECKSUM-SWITCH PIC X VALUE "Y".
+    88 WS-CHECKSUM-OK VALUE "Y".
+    88 WS-CHECKSUM-MISMATCH VALUE "N".
+01 WS-PURGE-FILE-STATUS PIC XX VALUE SPACES.
+01 WS-PURGE-LIST-STATUS PIC XX VALUE SPACES.
+01 WS-PURGE-LIST-PATH PIC X(200) VALUE "ZIPPURGELIST".
+01 WS-RETENTION-DAYS PIC 9(4) VALUE 30.
+01 WS-PURGE-EOF-SWITCH PIC X VALUE "N".
+    88 WS-PURGE-EOF VALUE "Y".
 
 PROCEDURE DIVISION.
-    MOVE FUNCTION TRIM(FOLDER-PATH) TO COMMAND
-    STRING "zip -r " ZIP-FILE " " FOLDER-PATH "/*" INTO COMMAND
-    CALL "system" USING COMMAND.
-
-    IF RETURN-CODE = 0
-        DISPLAY "ZIP creation successful."
-        MOVE FUNCTION TRIM(ZIP-FILE) TO COMMAND
-        STRING "mv " ZIP-FILE " /path/to/new/location/" INTO COMMAND
-        CALL "system" USING COMMAND
-        IF RETURN-CODE = 0
-            DISPLAY "Move successful."
+0000-MAIN-LOGIC.
+*> Each CONTROL-FILE record (the PARMFILE card) supplies one
+*> source-folder/destination-zip pair. Every record is driven
+*> through the zip-then-move logic below and the run closes with
+*> a rolled-up success/failure count for the whole batch.
+*> ACCEPT FROM ENVIRONMENT blanks the receiving field to SPACES (not
+*> leave-unchanged) when the named variable isn't set; hold the
+*> default aside and restore it when the lookup comes back empty so a
+*> real run (where none of these four variables are ever exported)
+*> keeps using the literal file name below -- the same name the
+*> matching SELECT ... ASSIGN TO clause resolves to by default, so the
+*> shell-side redirect and the COBOL-side OPEN INPUT agree on one file
+*> whether or not the operator overrides it.
+    MOVE WS-CHECKSUM-FILE-PATH TO WS-ENV-HOLD
+    ACCEPT WS-CHECKSUM-FILE-PATH FROM ENVIRONMENT "ZIPCKSUM"
+    IF WS-CHECKSUM-FILE-PATH = SPACES
+        MOVE WS-ENV-HOLD TO WS-CHECKSUM-FILE-PATH
+    END-IF
+
+    MOVE WS-PURGE-LIST-PATH TO WS-ENV-HOLD
+    ACCEPT WS-PURGE-LIST-PATH FROM ENVIRONMENT "ZIPPURGELIST"
+    IF WS-PURGE-LIST-PATH = SPACES
+        MOVE WS-ENV-HOLD TO WS-PURGE-LIST-PATH
+    END-IF
+
+    MOVE WS-FILE-SIZE-PATH TO WS-ENV-HOLD
+    ACCEPT WS-FILE-SIZE-PATH FROM ENVIRONMENT "ZIPFILESIZE"
+    IF WS-FILE-SIZE-PATH = SPACES
+        MOVE WS-ENV-HOLD TO WS-FILE-SIZE-PATH
+    END-IF
+
+    MOVE WS-ARCHIVE-NAME-PATH TO WS-ENV-HOLD
+    ACCEPT WS-ARCHIVE-NAME-PATH FROM ENVIRONMENT "ZIPARCHNAME"
+    IF WS-ARCHIVE-NAME-PATH = SPACES
+        MOVE WS-ENV-HOLD TO WS-ARCHIVE-NAME-PATH
+    END-IF
+
+    MOVE WS-DEST-DIR-PATH TO WS-ENV-HOLD
+    ACCEPT WS-DEST-DIR-PATH FROM ENVIRONMENT "ZIPDESTDIR"
+    IF WS-DEST-DIR-PATH = SPACES
+        MOVE WS-ENV-HOLD TO WS-DEST-DIR-PATH
+    END-IF
+
+*> Captured once per run (not per folder) so a checkpoint written by
+*> an earlier restart within today's batch window still reads as
+*> "already done" in 1900-CHECK-CHECKPOINT, while a future night's run
+*> -- a different WS-RUN-DATE -- reprocesses the folder normally
+*> instead of skipping it forever.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+    OPEN EXTEND ZIPLOG-FILE
+    IF WS-ZIPLOG-FILE-STATUS NOT = "00"
+        OPEN OUTPUT ZIPLOG-FILE
+    END-IF
+
+    OPEN EXTEND PURGE-FILE
+    IF WS-PURGE-FILE-STATUS NOT = "00"
+        OPEN OUTPUT PURGE-FILE
+    END-IF
+
+    OPEN EXTEND SUMMARY-FILE
+    IF WS-SUMMARY-FILE-STATUS NOT = "00"
+        OPEN OUTPUT SUMMARY-FILE
+    END-IF
+
+    OPEN EXTEND ALERT-FILE
+    IF WS-ALERT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT ALERT-FILE
+    END-IF
+
+    PERFORM 0200-OPEN-CHECKPOINT-FILE
+
+    OPEN INPUT CONTROL-FILE
+    IF WS-CONTROL-FILE-STATUS = "00"
+        PERFORM UNTIL WS-EOF
+            READ CONTROL-FILE
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    MOVE CF-FOLDER-PATH TO FOLDER-PATH
+                    MOVE CF-ZIP-FILE TO ZIP-FILE
+                    IF CF-RETENTION-DAYS IS NUMERIC
+                            AND CF-RETENTION-DAYS > 0
+                        MOVE CF-RETENTION-DAYS TO WS-RETENTION-DAYS
+                    ELSE
+                        MOVE 30 TO WS-RETENTION-DAYS
+                    END-IF
+                    PERFORM 1900-CHECK-CHECKPOINT
+                    IF WS-ALREADY-DONE
+                        DISPLAY "Skipping (already archived): "
+                            FUNCTION TRIM(FOLDER-PATH)
+                    ELSE
+                        ADD 1 TO WS-FOLDERS-ATTEMPTED
+                        PERFORM 2000-ZIP-AND-MOVE-FOLDER
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CONTROL-FILE
+    ELSE
+        DISPLAY "PARM card not found - using default paths."
+        PERFORM 1900-CHECK-CHECKPOINT
+        IF WS-ALREADY-DONE
+            DISPLAY "Skipping (already archived): "
+                FUNCTION TRIM(FOLDER-PATH)
         ELSE
-            DISPLAY "Move failed."
+            ADD 1 TO WS-FOLDERS-ATTEMPTED
+            PERFORM 2000-ZIP-AND-MOVE-FOLDER
         END-IF
+    END-IF
+
+    DISPLAY "Folders attempted: " WS-FOLDERS-ATTEMPTED
+    DISPLAY "Folders succeeded: " WS-FOLDERS-SUCCESS
+    DISPLAY "Folders failed: " WS-FOLDERS-FAILED
+
+    PERFORM 7000-WRITE-SUMMARY-REPORT
+
+    CLOSE ZIPLOG-FILE
+    CLOSE CHECKPOINT-FILE
+    CLOSE PURGE-FILE
+    CLOSE SUMMARY-FILE
+    CLOSE ALERT-FILE
+    STOP RUN.
+
+0200-OPEN-CHECKPOINT-FILE.
+*> A rerun after an abend/restart needs to know which folders from a
+*> prior attempt already made it all the way to a successful move, so
+*> it can skip them instead of re-zipping and re-moving archives we
+*> already have. Indexed by folder path for a quick keyed lookup.
+    OPEN I-O CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+        OPEN I-O CHECKPOINT-FILE
+    END-IF.
+
+1000-VALIDATE-FOLDER.
+*> Checked before the STRING/CALL "SYSTEM" zip sequence ever runs,
+*> so an empty or missing source folder is reported distinctly
+*> instead of masquerading as a successful zip of nothing. Only
+*> called (from 2000) once 2070-DERIVE-DEST-DIR has already resolved
+*> WS-DEST-DIR, so the free-space check below looks at the folder's
+*> own configured destination rather than a single shared path.
+    MOVE SPACES TO COMMAND
+    STRING "test -d '" FUNCTION TRIM(FOLDER-PATH) "' && [ $(ls -A '"
+        FUNCTION TRIM(FOLDER-PATH) "' 2>/dev/null | wc -l) -gt 0 ]"
+        INTO COMMAND
+    CALL "SYSTEM" USING COMMAND
+    IF RETURN-CODE NOT = 0
+        SET WS-VALIDATION-FAILED TO TRUE
+        MOVE "VALIDATION" TO WS-ALERT-STEP
+        MOVE 99 TO WS-ALERT-RC
+        DISPLAY "Validation failed: source folder missing or empty - "
+            FUNCTION TRIM(FOLDER-PATH)
     ELSE
-        DISPLAY "ZIP creation failed."
+        MOVE SPACES TO COMMAND
+        STRING "[ $(df --output=avail -B1 '" FUNCTION TRIM(WS-DEST-DIR)
+            "' | tail -1) -gt " WS-MIN-FREE-BYTES " ]" INTO COMMAND
+        CALL "SYSTEM" USING COMMAND
+        IF RETURN-CODE NOT = 0
+            SET WS-VALIDATION-FAILED TO TRUE
+            MOVE "VALIDATION" TO WS-ALERT-STEP
+            MOVE 99 TO WS-ALERT-RC
+            DISPLAY "Validation failed: insufficient free space at destination."
+        END-IF
     END-IF.
 
-    STOP RUN.
+1900-CHECK-CHECKPOINT.
+*> A checkpoint only means "skip me" for a restart within the same
+*> run date -- req004 exists to survive a mid-batch-window restart,
+*> not to permanently exclude a folder from every future nightly run
+*> req001 schedules. A record left over from an earlier day no longer
+*> matches WS-RUN-DATE, so the folder is processed normally and the
+*> record below is simply overwritten in 3300-WRITE-CHECKPOINT.
+    SET WS-ALREADY-DONE-SWITCH TO "N"
+    MOVE FOLDER-PATH TO CKPT-FOLDER-PATH
+    READ CHECKPOINT-FILE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            IF CKPT-DONE-FLAG = "Y"
+                    AND CKPT-RUN-DATE = WS-RUN-DATE
+                SET WS-ALREADY-DONE TO TRUE
+            END-IF
+    END-READ.
+
+2000-ZIP-AND-MOVE-FOLDER.
+    PERFORM 2100-CAPTURE-START-TIME
+    MOVE 0 TO WS-ZIP-RC
+    MOVE 0 TO WS-MOVE-RC
+    SET WS-VALIDATION-OK TO TRUE
+    PERFORM 2070-DERIVE-DEST-DIR
+    IF WS-VALIDATION-OK
+        PERFORM 1000-VALIDATE-FOLDER
+    END-IF
+
+    IF WS-VALIDATION-FAILED
+        MOVE 99 TO WS-ZIP-RC
+        MOVE -1 TO WS-MOVE-RC
+        ADD 1 TO WS-FOLDERS-FAILED
+        ADD 1 TO WS-FOLDERS-FAILED-ZIP
+        PERFORM 8000-WRITE-ALERT-RECORD
+    ELSE
+        PERFORM 2050-BUILD-ARCHIVE-NAME
+        MOVE SPACES TO COMMAND
+        STRING "zip -r " FUNCTION TRIM(WS-STAGING-ZIP-FILE) " "
+            FUNCTION TRIM(FOLDER-PATH) "/*" INTO COMMAND
+        CALL "SYSTEM" USING COMMAND
+        MOVE RETURN-CODE TO WS-ZIP-RC
+
+        IF WS-ZIP-RC = 0
+            DISPLAY "ZIP creation successful."
+            PERFORM 2600-CHECKSUM-BEFORE-MOVE
+            MOVE SPACES TO COMMAND
+            STRING "mv " FUNCTION TRIM(WS-STAGING-ZIP-FILE) " "
+                FUNCTION TRIM(ZIP-FILE) INTO COMMAND
+            CALL "SYSTEM" USING COMMAND
+            MOVE RETURN-CODE TO WS-MOVE-RC
+            IF WS-MOVE-RC = 0
+                PERFORM 2700-CHECKSUM-AFTER-MOVE
+                IF WS-CHECKSUM-MISMATCH
+                    DISPLAY "Checksum verification failed after move - "
+                        "archive may be corrupt: "
+                        FUNCTION TRIM(ZIP-FILE)
+                    ADD 1 TO WS-FOLDERS-FAILED
+                    ADD 1 TO WS-FOLDERS-FAILED-MOVE
+                    MOVE "CHECKSUM" TO WS-ALERT-STEP
+                    MOVE 98 TO WS-ALERT-RC
+                    PERFORM 8000-WRITE-ALERT-RECORD
+                ELSE
+                    DISPLAY "Move successful."
+                    ADD 1 TO WS-FOLDERS-SUCCESS
+                    PERFORM 2800-CAPTURE-ARCHIVE-SIZE
+                    PERFORM 3300-WRITE-CHECKPOINT
+                    PERFORM 6000-PURGE-AGED-ARCHIVES
+                END-IF
+            ELSE
+                DISPLAY "Move failed."
+                ADD 1 TO WS-FOLDERS-FAILED
+                ADD 1 TO WS-FOLDERS-FAILED-MOVE
+                MOVE "MOVE" TO WS-ALERT-STEP
+                MOVE WS-MOVE-RC TO WS-ALERT-RC
+                PERFORM 8000-WRITE-ALERT-RECORD
+            END-IF
+        ELSE
+            DISPLAY "ZIP creation failed."
+            ADD 1 TO WS-FOLDERS-FAILED
+            ADD 1 TO WS-FOLDERS-FAILED-ZIP
+            MOVE "ZIP" TO WS-ALERT-STEP
+            MOVE WS-ZIP-RC TO WS-ALERT-RC
+            PERFORM 8000-WRITE-ALERT-RECORD
+        END-IF
+    END-IF
+
+    PERFORM 4000-WRITE-RUN-LOG.
+
+2050-BUILD-ARCHIVE-NAME.
+*> Builds a unique archive name from FOLDER-PATH plus a run timestamp
+*> before the zip STRING below ever runs, so two runs against the same
+*> folder (reruns, ad hoc requests) never collide or overwrite the
+*> destination copy of each other's archive. WS-FOLDERS-ATTEMPTED is
+*> folded into the name too, since two folders that share a basename
+*> (e.g. two departments both exporting to a folder literally named
+*> "export") would otherwise also collide if processed within the same
+*> wall-clock second of the same run. The original destination
+*> directory carried in ZIP-FILE (from the control file or the default
+*> literal) is preserved; only the filename changes.
+    SET WS-RENAME-OK TO TRUE
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    STRING WS-CURRENT-DATE WS-TIME-HH WS-TIME-MM WS-TIME-SS
+        INTO WS-TIMESTAMP-SUFFIX
+    MOVE SPACES TO COMMAND
+    STRING "echo '" FUNCTION TRIM(WS-DEST-DIR)
+        "'/$(basename '" FUNCTION TRIM(FOLDER-PATH) "')-"
+        FUNCTION TRIM(WS-TIMESTAMP-SUFFIX) "-" WS-FOLDERS-ATTEMPTED
+        ".zip > " FUNCTION TRIM(WS-ARCHIVE-NAME-PATH) INTO COMMAND
+    CALL "SYSTEM" USING COMMAND
+    IF RETURN-CODE NOT = 0
+        SET WS-RENAME-FAILED TO TRUE
+        DISPLAY "WARNING: could not compute unique archive name for "
+            FUNCTION TRIM(FOLDER-PATH) " - proceeding with "
+            FUNCTION TRIM(ZIP-FILE)
+    ELSE
+        PERFORM 2060-READ-ARCHIVE-NAME
+    END-IF
+    IF WS-RENAME-FAILED
+        MOVE "RENAME" TO WS-ALERT-STEP
+        MOVE 97 TO WS-ALERT-RC
+        PERFORM 8000-WRITE-ALERT-RECORD
+    END-IF
+*> zip -r writes to this staging name (ZIP-FILE plus ".part") rather
+*> than straight to ZIP-FILE itself, since ZIP-FILE's directory is now
+*> always the folder's real configured destination (2070) -- writing
+*> the live filename directly there would leave a partially-written
+*> archive visible under its final name, and the mv step in
+*> 2000-ZIP-AND-MOVE-FOLDER would have nothing left to move (source and
+*> target would be the same path). mv instead renames the ".part" file
+*> to its final name in the same directory, which is both a real move
+*> and an atomic publish of the finished archive.
+    STRING FUNCTION TRIM(ZIP-FILE) ".part" INTO WS-STAGING-ZIP-FILE.
+
+2060-READ-ARCHIVE-NAME.
+*> Only reached when the echo CALL "SYSTEM" above reported success, so
+*> a failure here is purely an open/read problem against
+*> WS-ARCHIVE-NAME-PATH; either way ZIP-FILE is left untouched (its
+*> pre-rename, non-unique value) and the caller alerts on it rather
+*> than proceeding silently as if the rename had happened.
+    OPEN INPUT ARCHIVE-NAME-FILE
+    IF WS-ARCHIVE-NAME-FILE-STATUS = "00"
+        READ ARCHIVE-NAME-FILE
+            AT END
+                SET WS-RENAME-FAILED TO TRUE
+            NOT AT END
+                MOVE ARCHIVE-NAME-RECORD TO ZIP-FILE
+        END-READ
+        CLOSE ARCHIVE-NAME-FILE
+    ELSE
+        SET WS-RENAME-FAILED TO TRUE
+    END-IF.
+
+2070-DERIVE-DEST-DIR.
+*> Resolves the per-folder destination directory from ZIP-FILE's own
+*> directory portion (the control-file record's destination-zip, or
+*> the default literal) instead of a single shared hard-coded path, so
+*> the per-folder destination req001's control file exposes actually
+*> takes effect. Every step downstream of the move (and the free-space
+*> check in 1000, which runs before the move) uses WS-DEST-DIR rather
+*> than recomputing this for itself.
+    MOVE SPACES TO WS-DEST-DIR
+    MOVE SPACES TO COMMAND
+    STRING "echo $(dirname '" FUNCTION TRIM(ZIP-FILE) "') > "
+        FUNCTION TRIM(WS-DEST-DIR-PATH) INTO COMMAND
+    CALL "SYSTEM" USING COMMAND
+    IF RETURN-CODE NOT = 0
+        SET WS-VALIDATION-FAILED TO TRUE
+        MOVE "DESTDIR" TO WS-ALERT-STEP
+        MOVE RETURN-CODE TO WS-ALERT-RC
+        DISPLAY "Validation failed: could not resolve destination "
+            "directory for " FUNCTION TRIM(ZIP-FILE)
+    ELSE
+        OPEN INPUT DEST-DIR-FILE
+        IF WS-DEST-DIR-FILE-STATUS = "00"
+            READ DEST-DIR-FILE
+                AT END
+                    SET WS-VALIDATION-FAILED TO TRUE
+                    MOVE "DESTDIR" TO WS-ALERT-STEP
+                    MOVE 97 TO WS-ALERT-RC
+                NOT AT END
+                    MOVE DEST-DIR-RECORD TO WS-DEST-DIR
+            END-READ
+            CLOSE DEST-DIR-FILE
+        ELSE
+            SET WS-VALIDATION-FAILED TO TRUE
+            MOVE "DESTDIR" TO WS-ALERT-STEP
+            MOVE 97 TO WS-ALERT-RC
+        END-IF
+    END-IF.
+
+2100-CAPTURE-START-TIME.
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    COMPUTE WS-START-SECS =
+        WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS.
+
+2600-CHECKSUM-BEFORE-MOVE.
+*> Captures the archive's checksum right after zip creation, before
+*> the mv step, so a mismatch found in 2700 can be attributed to the
+*> move itself rather than to the zip step.
+    SET WS-CHECKSUM-OK TO TRUE
+    MOVE SPACES TO COMMAND
+    STRING "md5sum '" FUNCTION TRIM(WS-STAGING-ZIP-FILE)
+        "' | cut -d ' ' -f1 > " FUNCTION TRIM(WS-CHECKSUM-FILE-PATH)
+        INTO COMMAND
+    CALL "SYSTEM" USING COMMAND
+    PERFORM 2650-READ-CHECKSUM-FILE
+    MOVE CHECKSUM-RECORD TO WS-CHECKSUM-BEFORE.
+
+2650-READ-CHECKSUM-FILE.
+    OPEN INPUT CHECKSUM-FILE
+    IF WS-CHECKSUM-FILE-STATUS = "00"
+        READ CHECKSUM-FILE
+            AT END
+                MOVE SPACES TO CHECKSUM-RECORD
+        END-READ
+        CLOSE CHECKSUM-FILE
+    ELSE
+        MOVE SPACES TO CHECKSUM-RECORD
+    END-IF.
+
+2700-CHECKSUM-AFTER-MOVE.
+*> Re-checksums the archive at its destination after the move and
+*> compares it against the pre-move checksum captured in 2600,
+*> catching silent corruption or a truncated copy that a zero mv
+*> RETURN-CODE alone would not reveal.
+    MOVE SPACES TO COMMAND
+    STRING "md5sum '" FUNCTION TRIM(WS-DEST-DIR) "/'$(basename '"
+        FUNCTION TRIM(ZIP-FILE) "') | cut -d ' ' -f1 > "
+        FUNCTION TRIM(WS-CHECKSUM-FILE-PATH) INTO COMMAND
+    CALL "SYSTEM" USING COMMAND
+    PERFORM 2650-READ-CHECKSUM-FILE
+    MOVE CHECKSUM-RECORD TO WS-CHECKSUM-AFTER
+    IF WS-CHECKSUM-BEFORE = WS-CHECKSUM-AFTER
+            AND WS-CHECKSUM-BEFORE NOT = SPACES
+        SET WS-CHECKSUM-OK TO TRUE
+    ELSE
+        SET WS-CHECKSUM-MISMATCH TO TRUE
+    END-IF.
+
+2800-CAPTURE-ARCHIVE-SIZE.
+*> Adds the moved archive's byte size to the batch total used by the
+*> end-of-batch summary report (7000), so "total bytes archived" does
+*> not require re-deriving it from ZIPLOG after the fact.
+    MOVE SPACES TO COMMAND
+    STRING "stat -c%s '" FUNCTION TRIM(WS-DEST-DIR) "/'$(basename '"
+        FUNCTION TRIM(ZIP-FILE) "') > " FUNCTION TRIM(WS-FILE-SIZE-PATH)
+        INTO COMMAND
+    CALL "SYSTEM" USING COMMAND
+    MOVE 0 TO WS-FILE-SIZE
+    OPEN INPUT FILE-SIZE-FILE
+    IF WS-FILE-SIZE-FILE-STATUS = "00"
+        READ FILE-SIZE-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE FUNCTION NUMVAL(FUNCTION TRIM(FILE-SIZE-RECORD))
+                    TO WS-FILE-SIZE
+        END-READ
+        CLOSE FILE-SIZE-FILE
+    END-IF
+    ADD WS-FILE-SIZE TO WS-TOTAL-BYTES-ARCHIVED.
+
+3300-WRITE-CHECKPOINT.
+    INITIALIZE CHECKPOINT-RECORD
+    MOVE FOLDER-PATH TO CKPT-FOLDER-PATH
+    MOVE ZIP-FILE TO CKPT-ZIP-FILE
+    MOVE "Y" TO CKPT-DONE-FLAG
+    MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+    WRITE CHECKPOINT-RECORD
+        INVALID KEY
+            REWRITE CHECKPOINT-RECORD
+    END-WRITE
+    IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: checkpoint write failed, status "
+            WS-CHECKPOINT-FILE-STATUS " for " FUNCTION TRIM(FOLDER-PATH)
+    END-IF.
+
+4000-WRITE-RUN-LOG.
+*> One audit record per folder processed: when it ran, which
+*> folder/archive, the zip and move RETURN-CODEs, and elapsed time,
+*> so a run can be confirmed later without digging through SYSOUT.
+*> A folder that failed validation never reaches the mv step, so
+*> LOG-MOVE-RC carries the -1 "not attempted" sentinel set in 2000
+*> rather than the ambiguous 0 a completed, successful move would log.
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    COMPUTE WS-END-SECS =
+        WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS
+    IF WS-END-SECS < WS-START-SECS
+        COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS + 86400
+    ELSE
+        COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+    END-IF
+
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    INITIALIZE LOG-RECORD
+    STRING WS-CURRENT-DATE WS-TIME-HH WS-TIME-MM WS-TIME-SS
+        INTO LOG-TIMESTAMP
+    MOVE FOLDER-PATH TO LOG-FOLDER-PATH
+    MOVE ZIP-FILE TO LOG-ZIP-FILE
+    MOVE WS-ZIP-RC TO LOG-ZIP-RC
+    MOVE WS-MOVE-RC TO LOG-MOVE-RC
+    MOVE WS-ELAPSED-SECS TO LOG-ELAPSED-SECS
+    WRITE LOG-RECORD
+    IF WS-ZIPLOG-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: run log write failed, status "
+            WS-ZIPLOG-FILE-STATUS " for " FUNCTION TRIM(FOLDER-PATH)
+    END-IF.
+
+6000-PURGE-AGED-ARCHIVES.
+*> Housekeeping after a successful move: anything already sitting in
+*> the destination longer than the configured retention (per-folder
+*> via CF-RETENTION-DAYS, defaulted to 30 otherwise) is removed so the
+*> destination doesn't grow without bound. What is removed is recorded
+*> in the PURGE-FILE report rather than just the job log.
+    MOVE SPACES TO COMMAND
+    STRING "find '" FUNCTION TRIM(WS-DEST-DIR) "' -maxdepth 1 "
+        "-name '*.zip' -mtime +" WS-RETENTION-DAYS " -type f -fprint "
+        FUNCTION TRIM(WS-PURGE-LIST-PATH) " -delete" INTO COMMAND
+    CALL "SYSTEM" USING COMMAND
+    PERFORM 6100-LOG-PURGED-FILES.
+
+6100-LOG-PURGED-FILES.
+    OPEN INPUT PURGE-LIST-FILE
+    IF WS-PURGE-LIST-STATUS = "00"
+        MOVE "N" TO WS-PURGE-EOF-SWITCH
+        PERFORM UNTIL WS-PURGE-EOF
+            READ PURGE-LIST-FILE
+                AT END
+                    SET WS-PURGE-EOF TO TRUE
+                NOT AT END
+                    IF PURGE-LIST-RECORD NOT = SPACES
+                        PERFORM 6200-WRITE-PURGE-RECORD
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE PURGE-LIST-FILE
+    END-IF.
+
+6200-WRITE-PURGE-RECORD.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    INITIALIZE PURGE-RECORD
+    STRING WS-CURRENT-DATE WS-TIME-HH WS-TIME-MM WS-TIME-SS
+        INTO PURGE-TIMESTAMP
+    MOVE PURGE-LIST-RECORD TO PURGE-FILE-PATH
+    WRITE PURGE-RECORD
+    IF WS-PURGE-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: purge record write failed, status "
+            WS-PURGE-FILE-STATUS " for "
+            FUNCTION TRIM(PURGE-LIST-RECORD)
+    END-IF.
+
+7000-WRITE-SUMMARY-REPORT.
+*> One record per batch run: attempted/succeeded/failed counts (failed
+*> broken out by which step failed) and total bytes archived, so the
+*> whole night's run can be judged from one line instead of every
+*> per-folder DISPLAY/ZIPLOG record.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    INITIALIZE SUMMARY-RECORD
+    STRING WS-CURRENT-DATE WS-TIME-HH WS-TIME-MM WS-TIME-SS
+        INTO SUM-TIMESTAMP
+    MOVE WS-FOLDERS-ATTEMPTED TO SUM-ATTEMPTED
+    MOVE WS-FOLDERS-SUCCESS TO SUM-SUCCESS
+    MOVE WS-FOLDERS-FAILED TO SUM-FAILED
+    MOVE WS-FOLDERS-FAILED-ZIP TO SUM-FAILED-ZIP
+    MOVE WS-FOLDERS-FAILED-MOVE TO SUM-FAILED-MOVE
+    MOVE WS-TOTAL-BYTES-ARCHIVED TO SUM-TOTAL-BYTES
+    WRITE SUMMARY-RECORD
+    IF WS-SUMMARY-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: summary write failed, status "
+            WS-SUMMARY-FILE-STATUS
+    END-IF.
+
+8000-WRITE-ALERT-RECORD.
+*> Written the moment any zip/move CALL "SYSTEM" step (or the
+*> validation/checksum checks guarding them) comes back non-zero, so a
+*> paging/ticketing pickup job can act on it the same night instead of
+*> waiting for someone to read the job log the next morning.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    INITIALIZE ALERT-RECORD
+    STRING WS-CURRENT-DATE WS-TIME-HH WS-TIME-MM WS-TIME-SS
+        INTO ALERT-TIMESTAMP
+    MOVE FOLDER-PATH TO ALERT-FOLDER-PATH
+    MOVE WS-ALERT-STEP TO ALERT-STEP
+    MOVE WS-ALERT-RC TO ALERT-RC
+    WRITE ALERT-RECORD
+    IF WS-ALERT-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: alert record write failed, status "
+            WS-ALERT-FILE-STATUS " for " FUNCTION TRIM(FOLDER-PATH)
+    END-IF.
